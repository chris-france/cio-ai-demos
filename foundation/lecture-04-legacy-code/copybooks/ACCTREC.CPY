@@ -0,0 +1,29 @@
+      *================================================================
+      * ACCTREC.CPY
+      * ACCOUNT MASTER RECORD LAYOUT - SHARED BY ALL ACCOUNTING-SYSTEM
+      * PROGRAMS THAT OPEN ACCOUNTS.DAT.
+      *
+      * MODIFICATION HISTORY
+      *   1985-06-15  LEGACY-CORP     ORIGINAL LAYOUT (INLINE IN FD)
+      *   2026-08-09  LEGACY-CORP     PULLED OUT OF ACCOUNTING.COB INTO
+      *                               A COPYBOOK SO BATCH PROGRAMS CAN
+      *                               SHARE THE SAME LAYOUT
+      *   2026-08-09  LEGACY-CORP     ADDED ACCT-CREDIT-LIMIT SO
+      *                               BUSINESS ACCOUNTS CAN CARRY AN
+      *                               OVERDRAFT/CREDIT LINE
+      *================================================================
+       01 ACCOUNT-RECORD.
+           05 ACCT-NUMBER          PIC 9(8).
+           05 ACCT-NAME            PIC X(30).
+           05 ACCT-TYPE            PIC X(1).
+              88 CHECKING          VALUE 'C'.
+              88 SAVINGS           VALUE 'S'.
+              88 BUSINESS          VALUE 'B'.
+           05 ACCT-BALANCE         PIC S9(9)V99.
+           05 ACCT-OPEN-DATE       PIC 9(8).
+           05 ACCT-LAST-ACTIVITY   PIC 9(8).
+           05 ACCT-STATUS          PIC X(1).
+              88 ACTIVE            VALUE 'A'.
+              88 FROZEN            VALUE 'F'.
+              88 CLOSED            VALUE 'X'.
+           05 ACCT-CREDIT-LIMIT    PIC S9(9)V99.
