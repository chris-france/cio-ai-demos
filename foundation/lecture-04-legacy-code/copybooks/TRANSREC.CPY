@@ -0,0 +1,43 @@
+      *================================================================
+      * TRANSREC.CPY
+      * TRANSACTION LOG RECORD LAYOUT - SHARED BY ALL ACCOUNTING-SYSTEM
+      * PROGRAMS THAT READ OR WRITE TRANSLOG.DAT.
+      *
+      * MODIFICATION HISTORY
+      *   1985-06-15  LEGACY-CORP     ORIGINAL LAYOUT (INLINE IN FD)
+      *   2026-08-09  LEGACY-CORP     PULLED OUT OF ACCOUNTING.COB INTO
+      *                               A COPYBOOK SO BATCH PROGRAMS CAN
+      *                               SHARE THE SAME LAYOUT
+      *   2026-08-09  LEGACY-CORP     ADDED TRANS-OPEN/TRANS-CLOSE TYPES
+      *                               FOR THE NEW ACCOUNT MAINTENANCE
+      *                               MENU
+      *   2026-08-09  LEGACY-CORP     ADDED TRANS-INTEREST SO SYSTEM-
+      *                               GENERATED INTEREST POSTINGS ARE
+      *                               DISTINCT FROM TELLER CREDITS
+      *   2026-08-09  LEGACY-CORP     ADDED TRANS-SESSION-START/END SO
+      *                               THE LOG CAN BE BRACKETED PER
+      *                               OPERATING SESSION NOW THAT IT IS
+      *                               OPENED IN APPEND MODE
+      *   2026-08-09  LEGACY-CORP     ADDED TRANS-OPERATOR-ID SO WE CAN
+      *                               TELL WHICH TELLER OR TERMINAL
+      *                               ENTERED A GIVEN TRANSACTION
+      *================================================================
+       01 TRANS-RECORD.
+           05 TRANS-DATE           PIC 9(8).
+           05 TRANS-TIME           PIC 9(6).
+           05 TRANS-ACCT           PIC 9(8).
+           05 TRANS-TYPE           PIC X(1).
+              88 TRANS-CREDIT        VALUE 'C'.
+              88 TRANS-DEBIT         VALUE 'D'.
+              88 TRANS-INQUIRY       VALUE 'I'.
+              88 TRANS-OPEN          VALUE 'O'.
+              88 TRANS-CLOSE         VALUE 'X'.
+              88 TRANS-INTEREST      VALUE 'N'.
+              88 TRANS-SESSION-START VALUE 'H'.
+              88 TRANS-SESSION-END   VALUE 'T'.
+           05 TRANS-AMOUNT         PIC S9(9)V99.
+           05 TRANS-RESULT         PIC X(2).
+              88 TRANS-OK          VALUE 'OK'.
+              88 TRANS-FAIL        VALUE 'FL'.
+           05 TRANS-NEW-BALANCE    PIC S9(9)V99.
+           05 TRANS-OPERATOR-ID    PIC X(5).
