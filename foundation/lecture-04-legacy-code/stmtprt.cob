@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-PRINT.
+       AUTHOR. LEGACY-CORP.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * PER-ACCOUNT PRINTED STATEMENT
+      * ASKS FOR A DATE RANGE AND AN ACCOUNT NUMBER (ZERO MEANS ALL
+      * ACCOUNTS ON FILE), READS TRANSLOG.DAT SEQUENTIALLY FILTERING
+      * ON TRANS-ACCT AND TRANS-DATE, AND PRINTS OPENING BALANCE, ONE
+      * LINE PER TRANSACTION, AND CLOSING BALANCE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  LEGACY-CORP     ORIGINAL PROGRAM
+      *   2026-08-09  LEGACY-CORP     CHECK LOG-FILE-STATUS AFTER THE
+      *                               TRANSACTION LOG REOPENS SO A
+      *                               FAILED REOPEN IS CAUGHT INSTEAD
+      *                               OF READING A CLOSED FILE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO 'TRANSLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD TRANSACTION-LOG.
+           COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-FILE-STATUS         PIC X(2).
+       01 LOG-FILE-STATUS          PIC X(2).
+
+       01 WS-ACCT-NUM              PIC 9(8).
+       01 WS-START-DATE            PIC 9(8).
+       01 WS-END-DATE               PIC 9(8).
+
+       01 WS-OPENING-BALANCE       PIC S9(9)V99.
+       01 WS-CLOSING-BALANCE       PIC S9(9)V99.
+
+       01 WS-LOG-EOF-SW            PIC X(1) VALUE 'N'.
+          88 LOG-EOF               VALUE 'Y'.
+       01 WS-ACCT-EOF-SW           PIC X(1) VALUE 'N'.
+          88 ACCOUNT-EOF           VALUE 'Y'.
+
+       01 WS-DISPLAY-BALANCE       PIC $$$,$$$,$$9.99-.
+       01 WS-DISPLAY-AMOUNT        PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-STMTPRT
+           IF WS-ACCT-NUM = 0
+               PERFORM PRINT-ALL-STATEMENTS
+           ELSE
+               PERFORM PRINT-ONE-STATEMENT
+           END-IF
+           PERFORM CLOSE-STMTPRT
+           STOP RUN.
+
+       INITIALIZE-STMTPRT.
+           OPEN INPUT ACCOUNT-FILE
+           IF ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ACCOUNT FILE'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+
+           DISPLAY 'ENTER ACCOUNT NUMBER (0 FOR ALL): '
+           ACCEPT WS-ACCT-NUM
+           DISPLAY 'ENTER START DATE (YYYYMMDD): '
+           ACCEPT WS-START-DATE
+           DISPLAY 'ENTER END DATE (YYYYMMDD): '
+           ACCEPT WS-END-DATE.
+
+       PRINT-ALL-STATEMENTS.
+           MOVE 0 TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY 'NO ACCOUNTS ON FILE.'
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT-RECORD
+           PERFORM PRINT-STATEMENT-FOR-ACCOUNT UNTIL ACCOUNT-EOF.
+
+       READ-NEXT-ACCOUNT-RECORD.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+       PRINT-STATEMENT-FOR-ACCOUNT.
+           MOVE ACCT-NUMBER TO WS-ACCT-NUM
+           PERFORM PRINT-ONE-STATEMENT
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+
+       PRINT-ONE-STATEMENT.
+           DISPLAY '=================================='
+           DISPLAY 'STATEMENT FOR ACCOUNT: ' WS-ACCT-NUM
+           DISPLAY 'PERIOD: ' WS-START-DATE ' TO ' WS-END-DATE
+           DISPLAY '=================================='
+           PERFORM CALCULATE-OPENING-BALANCE
+           PERFORM PRINT-STATEMENT-LINES.
+
+       CALCULATE-OPENING-BALANCE.
+           MOVE 0 TO WS-OPENING-BALANCE
+           CLOSE TRANSACTION-LOG
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT REOPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-LOG-EOF-SW
+
+           PERFORM READ-NEXT-LOG-RECORD
+           PERFORM SCAN-FOR-OPENING-BALANCE UNTIL LOG-EOF.
+
+       READ-NEXT-LOG-RECORD.
+           READ TRANSACTION-LOG
+               AT END
+                   SET LOG-EOF TO TRUE
+           END-READ.
+
+       SCAN-FOR-OPENING-BALANCE.
+           IF TRANS-ACCT = WS-ACCT-NUM AND TRANS-OK
+                   AND TRANS-DATE < WS-START-DATE
+               MOVE TRANS-NEW-BALANCE TO WS-OPENING-BALANCE
+           END-IF
+           PERFORM READ-NEXT-LOG-RECORD.
+
+       PRINT-STATEMENT-LINES.
+           CLOSE TRANSACTION-LOG
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT REOPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-LOG-EOF-SW
+
+           MOVE WS-OPENING-BALANCE TO WS-CLOSING-BALANCE
+           MOVE WS-OPENING-BALANCE TO WS-DISPLAY-BALANCE
+           DISPLAY 'OPENING BALANCE: ' WS-DISPLAY-BALANCE
+
+           PERFORM READ-NEXT-LOG-RECORD
+           PERFORM PRINT-ONE-LOG-LINE UNTIL LOG-EOF
+
+           MOVE WS-CLOSING-BALANCE TO WS-DISPLAY-BALANCE
+           DISPLAY 'CLOSING BALANCE: ' WS-DISPLAY-BALANCE.
+
+       PRINT-ONE-LOG-LINE.
+           IF TRANS-ACCT = WS-ACCT-NUM AND TRANS-OK
+                   AND TRANS-DATE >= WS-START-DATE
+                   AND TRANS-DATE <= WS-END-DATE
+               MOVE TRANS-AMOUNT TO WS-DISPLAY-AMOUNT
+               MOVE TRANS-NEW-BALANCE TO WS-DISPLAY-BALANCE
+               DISPLAY TRANS-DATE ' ' TRANS-TYPE ' '
+                   WS-DISPLAY-AMOUNT ' ' WS-DISPLAY-BALANCE
+               MOVE TRANS-NEW-BALANCE TO WS-CLOSING-BALANCE
+           END-IF
+           PERFORM READ-NEXT-LOG-RECORD.
+
+       CLOSE-STMTPRT.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG.
