@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-RECONCILE.
+       AUTHOR. LEGACY-CORP.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * END-OF-DAY RECONCILIATION REPORT
+      * READS TRANSLOG.DAT SEQUENTIALLY, TOTALS CREDITS AND DEBITS
+      * POSTED TODAY FOR EACH ACCOUNT, AND COMPARES THE LAST BALANCE
+      * RECORDED IN THE LOG AGAINST THE CURRENT ACCOUNTS.DAT BALANCE
+      * FOR EVERY ACCOUNT WHOSE ACCT-LAST-ACTIVITY IS TODAY. A
+      * MISMATCH MEANS THE INDEXED FILE AND THE TRANSACTION HISTORY
+      * HAVE DRIFTED APART.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  LEGACY-CORP     ORIGINAL PROGRAM
+      *   2026-08-09  LEGACY-CORP     RECON TABLE NOW ALSO PICKS UP
+      *                               OPEN/CLOSE/INTEREST ROWS, NOT
+      *                               JUST CREDIT/DEBIT, SO THE LAST-
+      *                               BALANCE COMPARE AND ORPHAN SCAN
+      *                               SEE A TODAY WITH NO TELLER
+      *                               CREDIT/DEBIT ON IT. ALSO GUARDS
+      *                               THE 500-ENTRY TABLE AGAINST
+      *                               OVERFLOW.
+      *   2026-08-09  LEGACY-CORP     COMPARE-ONE-ACCOUNT NOW PRINTS
+      *                               THE CREDIT/DEBIT TOTALS IT WAS
+      *                               ALREADY ACCUMULATING, ON BOTH
+      *                               THE OK AND MISMATCH LINES.
+      *   2026-08-09  LEGACY-CORP     A LOG ENTRY FOR AN ACCOUNT NOT ON
+      *                               THE ACCOUNT FILE NOW COUNTS AS A
+      *                               MISMATCH INSTEAD OF BEING
+      *                               DISPLAYED AND DROPPED.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO 'TRANSLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD TRANSACTION-LOG.
+           COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-FILE-STATUS         PIC X(2).
+       01 LOG-FILE-STATUS          PIC X(2).
+
+       01 WS-RUN-DATE              PIC 9(8).
+
+       01 WS-LOG-EOF-SW            PIC X(1) VALUE 'N'.
+          88 LOG-EOF               VALUE 'Y'.
+       01 WS-ACCT-EOF-SW           PIC X(1) VALUE 'N'.
+          88 ACCOUNT-EOF           VALUE 'Y'.
+
+       01 WS-RECON-COUNT           PIC 9(5) VALUE 0.
+       01 WS-RECON-TABLE.
+           05 WS-RECON-ENTRY OCCURS 500 TIMES INDEXED BY RECON-IDX.
+              10 WS-RECON-ACCT      PIC 9(8) VALUE 0.
+              10 WS-RECON-CREDITS   PIC S9(9)V99 VALUE 0.
+              10 WS-RECON-DEBITS    PIC S9(9)V99 VALUE 0.
+              10 WS-RECON-LAST-BAL  PIC S9(9)V99 VALUE 0.
+
+       01 WS-MISMATCH-COUNT        PIC 9(5) VALUE 0.
+
+       01 WS-DISPLAY-BALANCE       PIC $$$,$$$,$$9.99-.
+       01 WS-DISPLAY-BALANCE-2     PIC $$$,$$$,$$9.99-.
+       01 WS-DISPLAY-CREDITS       PIC $$$,$$$,$$9.99-.
+       01 WS-DISPLAY-DEBITS        PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-RECONCILE
+           PERFORM BUILD-RECON-TABLE
+           PERFORM COMPARE-ACCOUNTS
+           PERFORM SCAN-ACCOUNTS-FOR-ORPHANS
+           PERFORM CLOSE-RECONCILE
+           STOP RUN.
+
+       INITIALIZE-RECONCILE.
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ACCOUNT FILE'
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           DISPLAY '=================================='
+           DISPLAY '  DAILY RECONCILIATION REPORT'
+           DISPLAY '  RUN DATE: ' WS-RUN-DATE
+           DISPLAY '=================================='.
+
+       BUILD-RECON-TABLE.
+           PERFORM READ-NEXT-LOG-RECORD
+           PERFORM PROCESS-LOG-RECORD UNTIL LOG-EOF.
+
+       READ-NEXT-LOG-RECORD.
+           READ TRANSACTION-LOG
+               AT END
+                   SET LOG-EOF TO TRUE
+           END-READ.
+
+       PROCESS-LOG-RECORD.
+           IF TRANS-RESULT = 'OK' AND TRANS-DATE = WS-RUN-DATE
+                   AND (TRANS-CREDIT OR TRANS-DEBIT OR TRANS-OPEN
+                        OR TRANS-CLOSE OR TRANS-INTEREST)
+               PERFORM FIND-OR-ADD-RECON-ENTRY
+               IF RECON-IDX > 0
+                   IF TRANS-CREDIT
+                       ADD TRANS-AMOUNT TO WS-RECON-CREDITS (RECON-IDX)
+                   END-IF
+                   IF TRANS-DEBIT
+                       ADD TRANS-AMOUNT TO WS-RECON-DEBITS (RECON-IDX)
+                   END-IF
+                   MOVE TRANS-NEW-BALANCE
+                       TO WS-RECON-LAST-BAL (RECON-IDX)
+               END-IF
+           END-IF
+           PERFORM READ-NEXT-LOG-RECORD.
+
+       FIND-OR-ADD-RECON-ENTRY.
+           SET RECON-IDX TO 1
+           SEARCH WS-RECON-ENTRY
+               AT END
+                   IF WS-RECON-COUNT >= 500
+                       DISPLAY 'ERROR: MORE THAN 500 ACCOUNTS POSTED '
+                           'TODAY. RECON TABLE IS FULL -- ACCOUNT '
+                           TRANS-ACCT ' SKIPPED.'
+                       SET RECON-IDX TO 0
+                       EXIT PARAGRAPH
+                   END-IF
+                   ADD 1 TO WS-RECON-COUNT
+                   SET RECON-IDX TO WS-RECON-COUNT
+                   MOVE TRANS-ACCT TO WS-RECON-ACCT (RECON-IDX)
+                   MOVE 0 TO WS-RECON-CREDITS (RECON-IDX)
+                   MOVE 0 TO WS-RECON-DEBITS (RECON-IDX)
+                   MOVE 0 TO WS-RECON-LAST-BAL (RECON-IDX)
+               WHEN WS-RECON-ACCT (RECON-IDX) = TRANS-ACCT
+                   CONTINUE
+           END-SEARCH.
+
+       COMPARE-ACCOUNTS.
+           PERFORM COMPARE-ONE-ACCOUNT
+               VARYING RECON-IDX FROM 1 BY 1
+               UNTIL RECON-IDX > WS-RECON-COUNT.
+
+       COMPARE-ONE-ACCOUNT.
+           MOVE WS-RECON-ACCT (RECON-IDX) TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'ACCOUNT ' WS-RECON-ACCT (RECON-IDX)
+                       ' IS IN THE LOG BUT NOT ON THE ACCOUNT FILE.'
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF ACCT-LAST-ACTIVITY NOT = WS-RUN-DATE
+               DISPLAY 'ACCOUNT ' ACCT-NUMBER
+                   ' HAS LOG ACTIVITY TODAY BUT'
+                   ' ACCT-LAST-ACTIVITY WAS NOT UPDATED.'
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+
+           MOVE WS-RECON-LAST-BAL (RECON-IDX) TO WS-DISPLAY-BALANCE
+           MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE-2
+           MOVE WS-RECON-CREDITS (RECON-IDX) TO WS-DISPLAY-CREDITS
+           MOVE WS-RECON-DEBITS (RECON-IDX) TO WS-DISPLAY-DEBITS
+
+           IF ACCT-BALANCE NOT = WS-RECON-LAST-BAL (RECON-IDX)
+               DISPLAY 'MISMATCH ACCOUNT ' ACCT-NUMBER
+                   ' LOG BALANCE ' WS-DISPLAY-BALANCE
+                   ' FILE BALANCE ' WS-DISPLAY-BALANCE-2
+                   ' CREDITS ' WS-DISPLAY-CREDITS
+                   ' DEBITS ' WS-DISPLAY-DEBITS
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY 'OK       ACCOUNT ' ACCT-NUMBER
+                   ' BALANCE ' WS-DISPLAY-BALANCE-2
+                   ' CREDITS ' WS-DISPLAY-CREDITS
+                   ' DEBITS ' WS-DISPLAY-DEBITS
+           END-IF.
+
+       SCAN-ACCOUNTS-FOR-ORPHANS.
+           MOVE 0 TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY 'NO ACCOUNTS ON FILE.'
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT-RECORD
+           PERFORM CHECK-ACCOUNT-FOR-ORPHAN UNTIL ACCOUNT-EOF.
+
+       READ-NEXT-ACCOUNT-RECORD.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+       CHECK-ACCOUNT-FOR-ORPHAN.
+           IF ACTIVE AND ACCT-LAST-ACTIVITY = WS-RUN-DATE
+               SET RECON-IDX TO 1
+               SEARCH WS-RECON-ENTRY
+                   AT END
+                       DISPLAY 'ACCOUNT ' ACCT-NUMBER
+                           ' UPDATED TODAY BUT NO LOG ENTRY'
+                           ' WAS FOUND FOR IT.'
+                       ADD 1 TO WS-MISMATCH-COUNT
+                   WHEN WS-RECON-ACCT (RECON-IDX) = ACCT-NUMBER
+                       CONTINUE
+               END-SEARCH
+           END-IF
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+
+       CLOSE-RECONCILE.
+           DISPLAY '=================================='
+           DISPLAY 'ACCOUNTS COMPARED: ' WS-RECON-COUNT
+           DISPLAY 'MISMATCHES FOUND:  ' WS-MISMATCH-COUNT
+           DISPLAY '=================================='
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG.
