@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACH-POST.
+       AUTHOR. LEGACY-CORP.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * BATCH POSTING INTERFACE FOR INCOMING ELECTRONIC ITEMS (ACH)
+      * READS A FIXED-FORMAT FILE OF PENDING CREDITS AND DEBITS AND
+      * APPLIES EACH ONE AGAINST ACCOUNTS.DAT THE SAME WAY THE
+      * INTERACTIVE CREDIT-ACCOUNT/DEBIT-ACCOUNT OPERATIONS DO IN
+      * ACCOUNTING-SYSTEM: SAME LIMIT CHECKS, SAME REWRITE OF THE
+      * ACCOUNT RECORD, SAME LOG-TRANSACTION-STYLE WRITE TO
+      * TRANSLOG.DAT, SO OVERNIGHT ACH ITEMS DON'T HAVE TO BE KEYED
+      * IN BY HAND.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  LEGACY-CORP     ORIGINAL PROGRAM
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACH-FILE ASSIGN TO 'ACHITEMS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ACH-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO 'TRANSLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACH-FILE.
+       01 ACH-RECORD.
+           05 ACH-ACCT             PIC 9(8).
+           05 ACH-AMOUNT            PIC S9(9)V99.
+           05 ACH-TYPE              PIC X(1).
+              88 ACH-CREDIT         VALUE 'C'.
+              88 ACH-DEBIT          VALUE 'D'.
+
+       FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD TRANSACTION-LOG.
+           COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01 ACH-FILE-STATUS          PIC X(2).
+       01 ACCT-FILE-STATUS         PIC X(2).
+       01 LOG-FILE-STATUS          PIC X(2).
+
+       01 WS-ACCT-NUM              PIC 9(8).
+       01 WS-AMOUNT                PIC S9(9)V99.
+       01 WS-DATE                  PIC 9(8).
+       01 WS-TIME                  PIC 9(6).
+
+       01 WS-MINIMUM-BALANCE       PIC S9(9)V99 VALUE 0.
+       01 WS-EFFECTIVE-MINIMUM     PIC S9(9)V99 VALUE 0.
+       01 WS-MAXIMUM-TRANSACTION   PIC S9(9)V99 VALUE 50000.00.
+       01 WS-DAILY-LIMIT           PIC S9(9)V99 VALUE 10000.00.
+       01 WS-DAILY-DEBIT-TOTAL     PIC S9(9)V99 VALUE 0.
+
+       01 WS-ACH-EOF-SW            PIC X(1) VALUE 'N'.
+          88 ACH-EOF               VALUE 'Y'.
+       01 WS-QUERY-LOG-SW          PIC X(1) VALUE 'N'.
+          88 QUERY-LOG-EOF         VALUE 'Y'.
+
+       01 WS-POSTED-COUNT          PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT        PIC 9(5) VALUE 0.
+
+       01 WS-DISPLAY-BALANCE       PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-ACHPOST
+           PERFORM READ-NEXT-ACH-ITEM
+           PERFORM PROCESS-ACH-ITEM UNTIL ACH-EOF
+           PERFORM CLOSE-ACHPOST
+           STOP RUN.
+
+       INITIALIZE-ACHPOST.
+           OPEN INPUT ACH-FILE
+           IF ACH-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ACH ITEM FILE'
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           IF ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ACCOUNT FILE'
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND TRANSACTION-LOG
+           IF LOG-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+
+           DISPLAY '=================================='
+           DISPLAY '  ACH BATCH POSTING RUN'
+           DISPLAY '=================================='.
+
+       READ-NEXT-ACH-ITEM.
+           READ ACH-FILE
+               AT END
+                   SET ACH-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ACH-ITEM.
+           MOVE ACH-ACCT TO WS-ACCT-NUM
+           MOVE ACH-ACCT TO ACCT-NUMBER
+           MOVE ACH-AMOUNT TO WS-AMOUNT
+
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'REJECT ' WS-ACCT-NUM ' ACCOUNT NOT FOUND.'
+                   ADD 1 TO WS-REJECTED-COUNT
+                   PERFORM READ-NEXT-ACH-ITEM
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF NOT ACTIVE
+               DISPLAY 'REJECT ' WS-ACCT-NUM ' ACCOUNT NOT ACTIVE.'
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM READ-NEXT-ACH-ITEM
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AMOUNT <= 0
+               DISPLAY 'REJECT ' WS-ACCT-NUM ' AMOUNT NOT POSITIVE.'
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM READ-NEXT-ACH-ITEM
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AMOUNT > WS-MAXIMUM-TRANSACTION
+               DISPLAY 'REJECT ' WS-ACCT-NUM
+                   ' EXCEEDS MAXIMUM TRANSACTION LIMIT.'
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM READ-NEXT-ACH-ITEM
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE TRUE
+               WHEN ACH-CREDIT
+                   PERFORM APPLY-ACH-CREDIT
+               WHEN ACH-DEBIT
+                   PERFORM APPLY-ACH-DEBIT
+               WHEN OTHER
+                   DISPLAY 'REJECT ' WS-ACCT-NUM ' INVALID ACH TYPE.'
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE
+
+           PERFORM READ-NEXT-ACH-ITEM.
+
+       APPLY-ACH-CREDIT.
+           ADD WS-AMOUNT TO ACCT-BALANCE
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE TO ACCT-LAST-ACTIVITY
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'REJECT ' WS-ACCT-NUM
+                       ' ERROR UPDATING ACCOUNT.'
+                   ADD 1 TO WS-REJECTED-COUNT
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           PERFORM LOG-TRANSACTION-ACH-CREDIT
+           MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE
+           DISPLAY 'POSTED ' WS-ACCT-NUM ' CREDIT NEW BALANCE '
+               WS-DISPLAY-BALANCE
+           ADD 1 TO WS-POSTED-COUNT.
+
+       APPLY-ACH-DEBIT.
+           IF FROZEN
+               DISPLAY 'REJECT ' WS-ACCT-NUM ' ACCOUNT IS FROZEN.'
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CALCULATE-DAILY-DEBIT-TOTAL
+
+           IF WS-DAILY-DEBIT-TOTAL + WS-AMOUNT > WS-DAILY-LIMIT
+               DISPLAY 'REJECT ' WS-ACCT-NUM
+                   ' EXCEEDS DAILY WITHDRAWAL LIMIT.'
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-MINIMUM-BALANCE TO WS-EFFECTIVE-MINIMUM
+           IF BUSINESS
+               COMPUTE WS-EFFECTIVE-MINIMUM =
+                   WS-MINIMUM-BALANCE - ACCT-CREDIT-LIMIT
+           END-IF
+
+           IF ACCT-BALANCE - WS-AMOUNT < WS-EFFECTIVE-MINIMUM
+               DISPLAY 'REJECT ' WS-ACCT-NUM ' INSUFFICIENT FUNDS.'
+               PERFORM LOG-TRANSACTION-ACH-FAILED
+               ADD 1 TO WS-REJECTED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT WS-AMOUNT FROM ACCT-BALANCE
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE TO ACCT-LAST-ACTIVITY
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'REJECT ' WS-ACCT-NUM
+                       ' ERROR UPDATING ACCOUNT.'
+                   ADD 1 TO WS-REJECTED-COUNT
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           PERFORM LOG-TRANSACTION-ACH-DEBIT
+           MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE
+           DISPLAY 'POSTED ' WS-ACCT-NUM ' DEBIT NEW BALANCE '
+               WS-DISPLAY-BALANCE
+           ADD 1 TO WS-POSTED-COUNT.
+
+       CALCULATE-DAILY-DEBIT-TOTAL.
+           MOVE 0 TO WS-DAILY-DEBIT-TOTAL
+           MOVE 'N' TO WS-QUERY-LOG-SW
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+
+           CLOSE TRANSACTION-LOG
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT REOPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+
+           PERFORM READ-NEXT-LOG-FOR-TOTAL
+           PERFORM ACCUMULATE-DAILY-DEBIT UNTIL QUERY-LOG-EOF
+
+           CLOSE TRANSACTION-LOG
+           OPEN EXTEND TRANSACTION-LOG
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT REOPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF.
+
+       READ-NEXT-LOG-FOR-TOTAL.
+           READ TRANSACTION-LOG
+               AT END
+                   SET QUERY-LOG-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-DAILY-DEBIT.
+           IF TRANS-ACCT = WS-ACCT-NUM
+                   AND TRANS-DATE = WS-DATE
+                   AND TRANS-DEBIT
+                   AND TRANS-OK
+               ADD TRANS-AMOUNT TO WS-DAILY-DEBIT-TOTAL
+           END-IF
+           PERFORM READ-NEXT-LOG-FOR-TOTAL.
+
+       LOG-TRANSACTION-ACH-CREDIT.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE WS-ACCT-NUM TO TRANS-ACCT
+           MOVE 'C' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE 'ACH' TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       LOG-TRANSACTION-ACH-DEBIT.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE WS-ACCT-NUM TO TRANS-ACCT
+           MOVE 'D' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE 'ACH' TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       LOG-TRANSACTION-ACH-FAILED.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE WS-ACCT-NUM TO TRANS-ACCT
+           MOVE 'D' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE 'FL' TO TRANS-RESULT
+           MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE 'ACH' TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       CLOSE-ACHPOST.
+           DISPLAY '=================================='
+           DISPLAY 'ITEMS POSTED:   ' WS-POSTED-COUNT
+           DISPLAY 'ITEMS REJECTED: ' WS-REJECTED-COUNT
+           DISPLAY '=================================='
+           CLOSE ACH-FILE
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG.
