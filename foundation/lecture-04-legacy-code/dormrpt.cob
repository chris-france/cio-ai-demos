@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT-REPORT.
+       AUTHOR. LEGACY-CORP.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * DORMANT ACCOUNT REPORT
+      * SCANS ACCOUNTS.DAT FOR ACTIVE ACCOUNTS WHOSE ACCT-LAST-ACTIVITY
+      * IS OLDER THAN AN OPERATOR-SUPPLIED CUTOFF DATE AND LISTS THEM
+      * FOR THE DORMANCY/ESCHEATMENT PROCESS.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  LEGACY-CORP     ORIGINAL PROGRAM
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-FILE-STATUS         PIC X(2).
+
+       01 WS-CUTOFF-DATE           PIC 9(8).
+
+       01 WS-ACCT-EOF-SW           PIC X(1) VALUE 'N'.
+          88 ACCOUNT-EOF           VALUE 'Y'.
+
+       01 WS-DORMANT-COUNT         PIC 9(5) VALUE 0.
+
+       01 WS-DISPLAY-BALANCE       PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-DORMRPT
+           PERFORM SCAN-ACCOUNTS-FOR-DORMANCY
+           PERFORM CLOSE-DORMRPT
+           STOP RUN.
+
+       INITIALIZE-DORMRPT.
+           OPEN INPUT ACCOUNT-FILE
+           IF ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ACCOUNT FILE'
+               STOP RUN
+           END-IF
+
+           DISPLAY 'ENTER DORMANCY CUTOFF DATE (YYYYMMDD): '
+           ACCEPT WS-CUTOFF-DATE
+
+           DISPLAY '=================================='
+           DISPLAY '  DORMANT ACCOUNT REPORT'
+           DISPLAY '  CUTOFF DATE: ' WS-CUTOFF-DATE
+           DISPLAY '=================================='.
+
+       SCAN-ACCOUNTS-FOR-DORMANCY.
+           MOVE 0 TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY 'NO ACCOUNTS ON FILE.'
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT-RECORD
+           PERFORM CHECK-ACCOUNT-FOR-DORMANCY UNTIL ACCOUNT-EOF.
+
+       READ-NEXT-ACCOUNT-RECORD.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+       CHECK-ACCOUNT-FOR-DORMANCY.
+           IF ACTIVE AND ACCT-LAST-ACTIVITY < WS-CUTOFF-DATE
+               MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE
+               DISPLAY ACCT-NUMBER ' ' ACCT-NAME ' ' ACCT-TYPE ' '
+                   ACCT-LAST-ACTIVITY ' ' WS-DISPLAY-BALANCE
+               ADD 1 TO WS-DORMANT-COUNT
+           END-IF
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+
+       CLOSE-DORMRPT.
+           DISPLAY '=================================='
+           DISPLAY 'DORMANT ACCOUNTS FOUND: ' WS-DORMANT-COUNT
+           DISPLAY '=================================='
+           CLOSE ACCOUNT-FILE.
