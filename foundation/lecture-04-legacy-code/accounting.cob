@@ -24,35 +24,10 @@
        FILE SECTION.
 
        FD ACCOUNT-FILE.
-       01 ACCOUNT-RECORD.
-           05 ACCT-NUMBER          PIC 9(8).
-           05 ACCT-NAME            PIC X(30).
-           05 ACCT-TYPE            PIC X(1).
-              88 CHECKING          VALUE 'C'.
-              88 SAVINGS           VALUE 'S'.
-              88 BUSINESS          VALUE 'B'.
-           05 ACCT-BALANCE         PIC S9(9)V99.
-           05 ACCT-OPEN-DATE       PIC 9(8).
-           05 ACCT-LAST-ACTIVITY   PIC 9(8).
-           05 ACCT-STATUS          PIC X(1).
-              88 ACTIVE            VALUE 'A'.
-              88 FROZEN            VALUE 'F'.
-              88 CLOSED            VALUE 'X'.
+           COPY ACCTREC.
 
        FD TRANSACTION-LOG.
-       01 TRANS-RECORD.
-           05 TRANS-DATE           PIC 9(8).
-           05 TRANS-TIME           PIC 9(6).
-           05 TRANS-ACCT           PIC 9(8).
-           05 TRANS-TYPE           PIC X(1).
-              88 TRANS-CREDIT      VALUE 'C'.
-              88 TRANS-DEBIT       VALUE 'D'.
-              88 TRANS-INQUIRY     VALUE 'I'.
-           05 TRANS-AMOUNT         PIC S9(9)V99.
-           05 TRANS-RESULT         PIC X(2).
-              88 TRANS-OK          VALUE 'OK'.
-              88 TRANS-FAIL        VALUE 'FL'.
-           05 TRANS-NEW-BALANCE    PIC S9(9)V99.
+           COPY TRANSREC.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS              PIC X(2).
@@ -61,18 +36,27 @@
           88 OP-VIEW               VALUE 'V'.
           88 OP-CREDIT             VALUE 'C'.
           88 OP-DEBIT              VALUE 'D'.
+          88 OP-OPEN               VALUE 'O'.
+          88 OP-CLOSE              VALUE 'X'.
           88 OP-QUIT               VALUE 'Q'.
        01 WS-AMOUNT                PIC S9(9)V99.
        01 WS-ACCT-NUM              PIC 9(8).
        01 WS-CONTINUE              PIC X(1).
        01 WS-DATE                  PIC 9(8).
        01 WS-TIME                  PIC 9(6).
+       01 WS-OPERATOR-ID           PIC X(5) VALUE SPACES.
 
        01 WS-MINIMUM-BALANCE       PIC S9(9)V99 VALUE 0.
+       01 WS-EFFECTIVE-MINIMUM     PIC S9(9)V99 VALUE 0.
        01 WS-MAXIMUM-TRANSACTION   PIC S9(9)V99 VALUE 50000.00.
        01 WS-DAILY-LIMIT           PIC S9(9)V99 VALUE 10000.00.
 
+       01 WS-DAILY-DEBIT-TOTAL     PIC S9(9)V99 VALUE 0.
+       01 WS-QUERY-LOG-SW          PIC X(1) VALUE 'N'.
+          88 QUERY-LOG-EOF         VALUE 'Y'.
+
        01 WS-DISPLAY-BALANCE       PIC $$$,$$$,$$9.99-.
+       01 WS-DISPLAY-BALANCE-2     PIC $$$,$$$,$$9.99-.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -90,12 +74,17 @@
                STOP RUN
            END-IF
 
-           OPEN OUTPUT TRANSACTION-LOG
+           OPEN EXTEND TRANSACTION-LOG
+           IF LOG-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF
            IF LOG-STATUS NOT = '00'
                DISPLAY 'ERROR: CANNOT OPEN TRANSACTION LOG'
                STOP RUN
            END-IF
 
+           PERFORM LOG-TRANSACTION-SESSION-START
+
            DISPLAY '=================================='
            DISPLAY '  ACCOUNTING SYSTEM V2.1'
            DISPLAY '  LEGACY CORP - EST. 1985'
@@ -107,8 +96,12 @@
            DISPLAY '  V - VIEW BALANCE'
            DISPLAY '  C - CREDIT (DEPOSIT)'
            DISPLAY '  D - DEBIT (WITHDRAWAL)'
+           DISPLAY '  O - OPEN ACCOUNT'
+           DISPLAY '  X - CLOSE ACCOUNT'
            DISPLAY '  Q - QUIT'
            DISPLAY ' '
+           DISPLAY 'ENTER OPERATOR ID: '
+           ACCEPT WS-OPERATOR-ID
            ACCEPT WS-OPERATION
 
            EVALUATE TRUE
@@ -118,6 +111,10 @@
                    PERFORM CREDIT-ACCOUNT
                WHEN OP-DEBIT
                    PERFORM DEBIT-ACCOUNT
+               WHEN OP-OPEN
+                   PERFORM OPEN-ACCOUNT
+               WHEN OP-CLOSE
+                   PERFORM CLOSE-ACCOUNT
                WHEN OP-QUIT
                    DISPLAY 'GOODBYE.'
                WHEN OTHER
@@ -147,6 +144,21 @@
            DISPLAY 'TYPE:    ' ACCT-TYPE
            DISPLAY 'BALANCE: ' WS-DISPLAY-BALANCE
            DISPLAY 'STATUS:  ' ACCT-STATUS
+
+           IF BUSINESS
+               MOVE ACCT-CREDIT-LIMIT TO WS-DISPLAY-BALANCE
+               DISPLAY 'CREDIT LIMIT:     ' WS-DISPLAY-BALANCE
+               IF ACCT-BALANCE < 0
+                   MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE-2
+                   COMPUTE WS-DISPLAY-BALANCE =
+                       ACCT-CREDIT-LIMIT + ACCT-BALANCE
+                   DISPLAY 'OVERDRAWN BY:     ' WS-DISPLAY-BALANCE-2
+                   DISPLAY 'CREDIT AVAILABLE: ' WS-DISPLAY-BALANCE
+               ELSE
+                   DISPLAY 'CREDIT AVAILABLE: ' WS-DISPLAY-BALANCE
+               END-IF
+           END-IF
+
            DISPLAY '=================================='
 
            PERFORM LOG-TRANSACTION-INQUIRY.
@@ -228,12 +240,20 @@
                EXIT PARAGRAPH
            END-IF
 
-           IF WS-AMOUNT > WS-DAILY-LIMIT
+           PERFORM CALCULATE-DAILY-DEBIT-TOTAL
+
+           IF WS-DAILY-DEBIT-TOTAL + WS-AMOUNT > WS-DAILY-LIMIT
                DISPLAY 'EXCEEDS DAILY WITHDRAWAL LIMIT.'
                EXIT PARAGRAPH
            END-IF
 
-           IF ACCT-BALANCE - WS-AMOUNT < WS-MINIMUM-BALANCE
+           MOVE WS-MINIMUM-BALANCE TO WS-EFFECTIVE-MINIMUM
+           IF BUSINESS
+               COMPUTE WS-EFFECTIVE-MINIMUM =
+                   WS-MINIMUM-BALANCE - ACCT-CREDIT-LIMIT
+           END-IF
+
+           IF ACCT-BALANCE - WS-AMOUNT < WS-EFFECTIVE-MINIMUM
                DISPLAY 'INSUFFICIENT FUNDS.'
                PERFORM LOG-TRANSACTION-FAILED
                EXIT PARAGRAPH
@@ -255,6 +275,120 @@
 
            PERFORM LOG-TRANSACTION-DEBIT.
 
+       CALCULATE-DAILY-DEBIT-TOTAL.
+           MOVE 0 TO WS-DAILY-DEBIT-TOTAL
+           MOVE 'N' TO WS-QUERY-LOG-SW
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+
+           CLOSE TRANSACTION-LOG
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT REOPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+
+           PERFORM READ-NEXT-LOG-FOR-TOTAL
+           PERFORM ACCUMULATE-DAILY-DEBIT UNTIL QUERY-LOG-EOF
+
+           CLOSE TRANSACTION-LOG
+           OPEN EXTEND TRANSACTION-LOG
+           IF LOG-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT REOPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF.
+
+       READ-NEXT-LOG-FOR-TOTAL.
+           READ TRANSACTION-LOG
+               AT END
+                   SET QUERY-LOG-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-DAILY-DEBIT.
+           IF TRANS-ACCT = WS-ACCT-NUM
+                   AND TRANS-DATE = WS-DATE
+                   AND TRANS-DEBIT
+                   AND TRANS-OK
+               ADD TRANS-AMOUNT TO WS-DAILY-DEBIT-TOTAL
+           END-IF
+           PERFORM READ-NEXT-LOG-FOR-TOTAL.
+
+       OPEN-ACCOUNT.
+           DISPLAY 'ENTER NEW ACCOUNT NUMBER: '
+           ACCEPT WS-ACCT-NUM
+
+           IF WS-ACCT-NUM = 0
+               DISPLAY 'ACCOUNT NUMBER 0 IS RESERVED AND CANNOT BE '
+                   'ASSIGNED.'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ACCT-NUM TO ACCT-NUMBER
+
+           DISPLAY 'ENTER ACCOUNT NAME: '
+           ACCEPT ACCT-NAME
+
+           DISPLAY 'ENTER ACCOUNT TYPE (C/S/B): '
+           ACCEPT ACCT-TYPE
+
+           IF NOT CHECKING AND NOT SAVINGS AND NOT BUSINESS
+               DISPLAY 'INVALID ACCOUNT TYPE.'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO ACCT-BALANCE
+           MOVE 0 TO ACCT-CREDIT-LIMIT
+           IF BUSINESS
+               DISPLAY 'ENTER CREDIT LIMIT: '
+               ACCEPT ACCT-CREDIT-LIMIT
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE TO ACCT-OPEN-DATE
+           MOVE WS-DATE TO ACCT-LAST-ACTIVITY
+           SET ACTIVE TO TRUE
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ACCOUNT ALREADY EXISTS.'
+                   EXIT PARAGRAPH
+           END-WRITE
+
+           DISPLAY 'ACCOUNT OPENED.'
+           PERFORM LOG-TRANSACTION-OPEN.
+
+       CLOSE-ACCOUNT.
+           DISPLAY 'ENTER ACCOUNT NUMBER: '
+           ACCEPT WS-ACCT-NUM
+           MOVE WS-ACCT-NUM TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NOT FOUND.'
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF CLOSED
+               DISPLAY 'ACCOUNT IS ALREADY CLOSED.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ACCT-BALANCE NOT = 0
+               DISPLAY 'ACCOUNT BALANCE MUST BE ZERO TO CLOSE.'
+               EXIT PARAGRAPH
+           END-IF
+
+           SET CLOSED TO TRUE
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE WS-DATE TO ACCT-LAST-ACTIVITY
+
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR UPDATING ACCOUNT.'
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           DISPLAY 'ACCOUNT CLOSED.'
+           PERFORM LOG-TRANSACTION-CLOSE.
+
        LOG-TRANSACTION-INQUIRY.
            ACCEPT WS-DATE FROM DATE YYYYMMDD
            ACCEPT WS-TIME FROM TIME
@@ -265,6 +399,7 @@
            MOVE 0 TO TRANS-AMOUNT
            MOVE 'OK' TO TRANS-RESULT
            MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
            WRITE TRANS-RECORD.
 
        LOG-TRANSACTION-CREDIT.
@@ -277,6 +412,7 @@
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE 'OK' TO TRANS-RESULT
            MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
            WRITE TRANS-RECORD.
 
        LOG-TRANSACTION-DEBIT.
@@ -289,6 +425,59 @@
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE 'OK' TO TRANS-RESULT
            MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       LOG-TRANSACTION-OPEN.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE WS-ACCT-NUM TO TRANS-ACCT
+           MOVE 'O' TO TRANS-TYPE
+           MOVE 0 TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       LOG-TRANSACTION-CLOSE.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE WS-ACCT-NUM TO TRANS-ACCT
+           MOVE 'X' TO TRANS-TYPE
+           MOVE 0 TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       LOG-TRANSACTION-SESSION-START.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE 0 TO TRANS-ACCT
+           MOVE 'H' TO TRANS-TYPE
+           MOVE 0 TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE 0 TO TRANS-NEW-BALANCE
+           MOVE 'SYS' TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       LOG-TRANSACTION-SESSION-END.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE 0 TO TRANS-ACCT
+           MOVE 'T' TO TRANS-TYPE
+           MOVE 0 TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE 0 TO TRANS-NEW-BALANCE
+           MOVE 'SYS' TO TRANS-OPERATOR-ID
            WRITE TRANS-RECORD.
 
        LOG-TRANSACTION-FAILED.
@@ -301,9 +490,11 @@
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE 'FL' TO TRANS-RESULT
            MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
            WRITE TRANS-RECORD.
 
        CLOSE-SYSTEM.
+           PERFORM LOG-TRANSACTION-SESSION-END
            CLOSE ACCOUNT-FILE
            CLOSE TRANSACTION-LOG
            DISPLAY 'SYSTEM CLOSED. TRANSACTION LOG SAVED.'.
