@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-POST.
+       AUTHOR. LEGACY-CORP.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * MONTHLY INTEREST POSTING BATCH RUN
+      * SCANS ACCOUNTS.DAT FOR ACTIVE SAVINGS ACCOUNTS, APPLIES THE
+      * CONFIGURED INTEREST RATE TO ACCT-BALANCE, AND WRITES THE
+      * RESULT TO TRANSLOG.DAT AS A TRANS-INTEREST RECORD SO IT IS
+      * CLEARLY MARKED AS SYSTEM-GENERATED INTEREST RATHER THAN A
+      * TELLER-ENTERED CREDIT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  LEGACY-CORP     ORIGINAL PROGRAM
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO 'TRANSLOG.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+       FD TRANSACTION-LOG.
+           COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01 ACCT-FILE-STATUS         PIC X(2).
+       01 LOG-FILE-STATUS          PIC X(2).
+
+       01 WS-INTEREST-RATE         PIC 9V9(4) VALUE 0.0050.
+       01 WS-INTEREST-AMOUNT       PIC S9(9)V99.
+       01 WS-DATE                  PIC 9(8).
+       01 WS-TIME                  PIC 9(6).
+
+       01 WS-ACCT-EOF-SW           PIC X(1) VALUE 'N'.
+          88 ACCOUNT-EOF           VALUE 'Y'.
+
+       01 WS-POSTED-COUNT          PIC 9(5) VALUE 0.
+       01 WS-SKIPPED-COUNT         PIC 9(5) VALUE 0.
+
+       01 WS-DISPLAY-BALANCE       PIC $$$,$$$,$$9.99-.
+       01 WS-DISPLAY-INTEREST      PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-INTPOST
+           PERFORM POST-INTEREST-TO-ACCOUNTS
+           PERFORM CLOSE-INTPOST
+           STOP RUN.
+
+       INITIALIZE-INTPOST.
+           OPEN I-O ACCOUNT-FILE
+           IF ACCT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ACCOUNT FILE'
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND TRANSACTION-LOG
+           IF LOG-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF
+           IF LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN TRANSACTION LOG'
+               STOP RUN
+           END-IF
+
+           DISPLAY '=================================='
+           DISPLAY '  INTEREST POSTING RUN'
+           DISPLAY '  RATE: ' WS-INTEREST-RATE
+           DISPLAY '=================================='.
+
+       POST-INTEREST-TO-ACCOUNTS.
+           MOVE 0 TO ACCT-NUMBER
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY 'NO ACCOUNTS ON FILE.'
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM READ-NEXT-ACCOUNT-RECORD
+           PERFORM POST-INTEREST-TO-ONE-ACCOUNT UNTIL ACCOUNT-EOF.
+
+       READ-NEXT-ACCOUNT-RECORD.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+       POST-INTEREST-TO-ONE-ACCOUNT.
+           IF SAVINGS AND ACTIVE AND ACCT-BALANCE > 0
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACCT-BALANCE * WS-INTEREST-RATE
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+                   ACCEPT WS-DATE FROM DATE YYYYMMDD
+                   MOVE WS-DATE TO ACCT-LAST-ACTIVITY
+
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR UPDATING ACCOUNT '
+                               ACCT-NUMBER
+                           ADD 1 TO WS-SKIPPED-COUNT
+                           PERFORM READ-NEXT-ACCOUNT-RECORD
+                           EXIT PARAGRAPH
+                   END-REWRITE
+
+                   PERFORM LOG-TRANSACTION-INTEREST
+                   MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE
+                   MOVE WS-INTEREST-AMOUNT TO WS-DISPLAY-INTEREST
+                   DISPLAY 'ACCOUNT ' ACCT-NUMBER
+                       ' INTEREST ' WS-DISPLAY-INTEREST
+                       ' NEW BALANCE ' WS-DISPLAY-BALANCE
+                   ADD 1 TO WS-POSTED-COUNT
+               END-IF
+           END-IF
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+
+       LOG-TRANSACTION-INTEREST.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO TRANS-DATE
+           MOVE WS-TIME TO TRANS-TIME
+           MOVE ACCT-NUMBER TO TRANS-ACCT
+           MOVE 'N' TO TRANS-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TRANS-AMOUNT
+           MOVE 'OK' TO TRANS-RESULT
+           MOVE ACCT-BALANCE TO TRANS-NEW-BALANCE
+           MOVE 'SYS' TO TRANS-OPERATOR-ID
+           WRITE TRANS-RECORD.
+
+       CLOSE-INTPOST.
+           DISPLAY '=================================='
+           DISPLAY 'ACCOUNTS POSTED:  ' WS-POSTED-COUNT
+           DISPLAY 'ACCOUNTS SKIPPED: ' WS-SKIPPED-COUNT
+           DISPLAY '=================================='
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-LOG.
